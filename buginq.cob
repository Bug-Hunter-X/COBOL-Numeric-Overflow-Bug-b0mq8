@@ -0,0 +1,123 @@
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> BUGINQ
+*> Online CICS inquiry transaction for the BUGSOLUTION batch run.
+*> Reads the live checkpoint record BUGSOLUTION is maintaining on
+*> CHKPTFIL and sends it back so the floor can see "how far along is
+*> it" without waiting for the job to finish. Read-only - never
+*> updates the checkpoint file. A calling program can XCTL/LINK in
+*> with the run-id/step-id already populated in DFHCOMMAREA; an
+*> operator keying the transaction id at a blank screen instead
+*> (EIBCALEN = 0) is prompted and the run-id/step-id are read
+*> straight off the terminal. This is a single-shot conversational
+*> transaction - it holds the terminal across its own SEND/RECEIVE
+*> and returns without a TRANSID, so it does not need pseudo-
+*> conversational re-entry via COMMAREA.
+*> NOTE: EXEC CICS requires the CICS translator/precompiler ahead
+*> of the base COBOL compile; it is not plain COBOL syntax.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUGINQ.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01  WS-RESP                             PIC S9(8) COMP.
+01  WS-INQ-KEY.
+    05  WS-INQ-RUN-ID                   PIC X(08).
+    05  WS-INQ-STEP-ID                  PIC X(08).
+
+COPY CHKPTREC REPLACING CHKPT-RECORD BY WS-CHKPT-RECORD.
+
+01  WS-INQUIRY-REPLY.
+    05  FILLER                          PIC X(11) VALUE "RUN/STEP : ".
+    05  RPY-RUN-ID                      PIC X(08).
+    05  FILLER                          PIC X(01) VALUE "/".
+    05  RPY-STEP-ID                     PIC X(08).
+    05  FILLER                          PIC X(12) VALUE
+        "  WS-VAR1: ".
+    05  RPY-VAR1                        PIC ZZZZ9.
+    05  FILLER                          PIC X(12) VALUE
+        "  WS-VAR2: ".
+    05  RPY-VAR2                        PIC Z(14)9.99-.
+    05  FILLER                          PIC X(10) VALUE
+        "  STATUS: ".
+    05  RPY-STATUS                      PIC X(11).
+
+01  WS-NOT-FOUND-REPLY                  PIC X(61) VALUE
+    "NO CHECKPOINT FOUND FOR THAT RUN-ID/STEP-ID - JOB NOT STARTED".
+
+01  WS-PROMPT-TEXT                      PIC X(42) VALUE
+    "ENTER RUN-ID AND STEP-ID (8 CHARS EACH): ".
+
+01  WS-TERMINAL-INPUT.
+    05  TI-RUN-ID                       PIC X(08).
+    05  FILLER                          PIC X(01).
+    05  TI-STEP-ID                      PIC X(08).
+01  WS-TERMINAL-INPUT-LEN               PIC S9(4) COMP VALUE 17.
+
+LINKAGE SECTION.
+01  DFHCOMMAREA.
+    05  CA-RUN-ID                       PIC X(08).
+    05  CA-STEP-ID                      PIC X(08).
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    IF EIBCALEN >= LENGTH OF DFHCOMMAREA
+        MOVE CA-RUN-ID  TO WS-INQ-RUN-ID
+        MOVE CA-STEP-ID TO WS-INQ-STEP-ID
+    ELSE
+        PERFORM 1500-PROMPT-FOR-KEY
+    END-IF
+
+    PERFORM 1000-READ-CHECKPOINT
+    PERFORM 2000-SEND-REPLY
+    EXEC CICS RETURN END-EXEC.
+
+*> Handles an operator keying the transaction id at a blank screen
+*> (no COMMAREA supplied) - prompts for and reads the run-id/step-id
+*> directly off the terminal instead of always falling through to
+*> "not found" the way a COMMAREA-only path would.
+1500-PROMPT-FOR-KEY.
+    EXEC CICS
+        SEND TEXT FROM(WS-PROMPT-TEXT) ERASE
+    END-EXEC
+    EXEC CICS
+        RECEIVE INTO(WS-TERMINAL-INPUT)
+                LENGTH(WS-TERMINAL-INPUT-LEN)
+                RESP(WS-RESP)
+    END-EXEC
+    IF WS-RESP = DFHRESP(NORMAL)
+        MOVE TI-RUN-ID  TO WS-INQ-RUN-ID
+        MOVE TI-STEP-ID TO WS-INQ-STEP-ID
+    ELSE
+        MOVE SPACES TO WS-INQ-RUN-ID WS-INQ-STEP-ID
+    END-IF.
+
+1000-READ-CHECKPOINT.
+    EXEC CICS
+        READ DATASET("CHKPTFIL")
+             INTO(WS-CHKPT-RECORD)
+             RIDFLD(WS-INQ-KEY)
+             KEYLENGTH(LENGTH OF WS-INQ-KEY)
+             RESP(WS-RESP)
+    END-EXEC.
+
+2000-SEND-REPLY.
+    IF WS-RESP = DFHRESP(NORMAL)
+        MOVE CHKPT-RUN-ID OF WS-CHKPT-RECORD  TO RPY-RUN-ID
+        MOVE CHKPT-STEP-ID OF WS-CHKPT-RECORD TO RPY-STEP-ID
+        MOVE CHKPT-VAR1 OF WS-CHKPT-RECORD    TO RPY-VAR1
+        MOVE CHKPT-VAR2 OF WS-CHKPT-RECORD    TO RPY-VAR2
+        IF CHKPT-RUN-COMPLETE OF WS-CHKPT-RECORD
+            MOVE "COMPLETE"     TO RPY-STATUS
+        ELSE
+            MOVE "IN PROGRESS"  TO RPY-STATUS
+        END-IF
+        EXEC CICS
+            SEND TEXT FROM(WS-INQUIRY-REPLY) ERASE
+        END-EXEC
+    ELSE
+        EXEC CICS
+            SEND TEXT FROM(WS-NOT-FOUND-REPLY) ERASE
+        END-EXEC
+    END-IF.
