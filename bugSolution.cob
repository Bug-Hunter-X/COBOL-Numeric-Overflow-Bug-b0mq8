@@ -1,14 +1,562 @@
-01  WS-AREA. 
-    05  WS-VAR1 PIC 9(5) VALUE 0. 
-    05  WS-VAR2 PIC 9(9) VALUE 0. 
-
-* Improved COBOL code to handle potential overflow 
-
-ADD 1 TO WS-VAR1. 
-IF WS-VAR1 > 99999 THEN
-    DISPLAY "WARNING: WS-VAR1 exceeds maximum value. Resetting..." 
-    MOVE 0 TO WS-VAR1
-END-IF
-ADD WS-VAR1 TO WS-VAR2. 
-DISPLAY "WS-VAR1: " WS-VAR1. 
-DISPLAY "WS-VAR2: " WS-VAR2.
\ No newline at end of file
+      >>SOURCE FORMAT FREE
+*> ---------------------------------------------------------------
+*> BUGSOLUTION
+*> Reads a transaction file, counts records into WS-VAR1 and
+*> accumulates their amounts into WS-VAR2, guarding WS-VAR1 against
+*> overflow and logging every rollover to OVFL-FILE. There was
+*> previously no restart logic at all - if the job abended partway
+*> through, WS-VAR1 and WS-VAR2 were gone and the whole batch window
+*> had to be rerun. The loop now checkpoints WS-VAR1/WS-VAR2 to
+*> CHKPT-FILE every N increments (keyed by run-id/step-id, taken
+*> from the job's PARM) and resumes from the last checkpoint on
+*> restart instead of from zero.
+*> WS-VAR2 used to be PIC 9(9) with no protection at all - ADD
+*> WS-VAR1 TO WS-VAR2 would silently truncate once the grand total
+*> passed 999,999,999. It is now a COMP-3 field wide enough for our
+*> daily volumes, with its own threshold check that flags the run
+*> suspect instead of quietly wrapping. End-of-run results are now
+*> written to a formatted PRINT-FILE report as well as DISPLAYed,
+*> so operations/finance have something filed to reference later.
+*> There was also no independent check that the WS-VAR2 grand total
+*> was actually correct; it now gets reconciled against an expected
+*> total carried on the transaction feed's own trailer record, and
+*> the run is flagged out-of-balance (with the discrepancy amount)
+*> when the two don't match. The counter/accumulator used to be a
+*> bare increment loop with no data behind it; it now reads real
+*> transaction records off TRAN-FILE, so WS-VAR1 counts records
+*> actually read and WS-VAR2 accumulates their TRAN-AMOUNT. The
+*> WS-VAR1 rollover threshold, the VAR2 safe-threshold, the
+*> checkpoint frequency and the run/step/batch identity used to be
+*> hardcoded (99999) or passed in on PROCEDURE DIVISION USING as a
+*> stand-in for a JCL PARM; they are now read once at startup from
+*> PARM-FILE so operations can retune them without a recompile.
+*> ---------------------------------------------------------------
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUGSOLUTION.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRAN-FILE ASSIGN TO "TRANIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+    SELECT OVFL-FILE ASSIGN TO "OVFLOUT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-OVFL-FILE-STATUS.
+
+    SELECT CHKPT-FILE ASSIGN TO "CHKPTFIL"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CHKPT-KEY
+        FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+    SELECT PRINT-FILE ASSIGN TO "RPTOUT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-PRINT-FILE-STATUS.
+
+    SELECT GLIF-FILE ASSIGN TO "GLIFOUT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-GLIF-FILE-STATUS.
+
+    SELECT PARM-FILE ASSIGN TO "PARMIN"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-PARM-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  TRAN-FILE
+    RECORDING MODE IS F.
+01  TRAN-FILE-RECORD                      PIC X(39).
+
+FD  OVFL-FILE
+    RECORDING MODE IS F.
+01  OVFL-FILE-RECORD                       PIC X(54).
+
+FD  CHKPT-FILE.
+COPY CHKPTREC.
+
+FD  PRINT-FILE
+    RECORDING MODE IS F.
+01  PRINT-FILE-RECORD                      PIC X(132).
+
+FD  GLIF-FILE
+    RECORDING MODE IS F.
+01  GLIF-FILE-RECORD                       PIC X(74).
+
+FD  PARM-FILE
+    RECORDING MODE IS F.
+COPY PARMREC.
+
+WORKING-STORAGE SECTION.
+01  WS-AREA.
+    05  WS-VAR1                         PIC 9(5) VALUE 0.
+    05  WS-VAR2                         PIC S9(15)V99 COMP-3 VALUE 0.
+
+*> Cycle count so the true count above the configured threshold is
+*> not lost when WS-VAR1 wraps: true total =
+*> (WS-CYCLE-COUNT * (WS-VAR1-THRESHOLD + 1)) + WS-VAR1.
+01  WS-COUNTERS.
+    05  WS-CYCLE-COUNT                  PIC 9(9) VALUE 0.
+    05  WS-TRUE-TOTAL                   PIC 9(14) VALUE 0.
+    05  WS-RECORDS-READ                 PIC 9(9) VALUE 0.
+    05  WS-RECORDS-SKIPPED              PIC 9(9) VALUE 0.
+
+01  WS-CHECKPOINT-CONTROL.
+    05  WS-CHECKPOINT-TALLY             PIC 9(9) VALUE 0.
+
+*> Loaded once from PARM-FILE by 1050-READ-PARM-FILE; the defaults
+*> below only apply if the parm file is empty, so a missing parm
+*> record fails safe to the original hardcoded behavior instead of
+*> processing with a zero threshold.
+01  WS-CONTROL-PARMS.
+    05  WS-RUN-ID                       PIC X(08) VALUE "DFLTRUN ".
+    05  WS-STEP-ID                      PIC X(08) VALUE "DFLTSTEP".
+    05  WS-BATCH-ID                     PIC X(08) VALUE "DFLTBAT ".
+    05  WS-VAR1-THRESHOLD               PIC 9(05) VALUE 99999.
+    05  WS-VAR2-MAX-THRESHOLD           PIC 9(15) VALUE 999999999999999.
+    05  WS-CHECKPOINT-FREQUENCY         PIC 9(05) VALUE 1.
+
+01  WS-VAR2-SUSPECT-SW                  PIC X(01) VALUE 'N'.
+    88  WS-VAR2-SUSPECT                     VALUE 'Y'.
+
+01  WS-FILE-STATUSES.
+    05  WS-TRAN-FILE-STATUS             PIC X(02) VALUE '00'.
+    05  WS-OVFL-FILE-STATUS             PIC X(02) VALUE '00'.
+    05  WS-CHKPT-FILE-STATUS            PIC X(02) VALUE '00'.
+    05  WS-PRINT-FILE-STATUS            PIC X(02) VALUE '00'.
+    05  WS-GLIF-FILE-STATUS             PIC X(02) VALUE '00'.
+    05  WS-PARM-FILE-STATUS             PIC X(02) VALUE '00'.
+
+01  WS-OVERFLOW-COUNT                   PIC 9(5) VALUE 0.
+
+01  WS-RECONCILIATION.
+    05  WS-EXPECTED-CONTROL-TOTAL       PIC S9(11)V99 VALUE 0.
+    05  WS-DISCREPANCY-AMOUNT           PIC S9(15)V99 VALUE 0.
+    05  WS-TRAILER-SEEN-SW              PIC X(01) VALUE 'N'.
+        88  WS-TRAILER-SEEN                  VALUE 'Y'.
+    05  WS-OUT-OF-BALANCE-SW            PIC X(01) VALUE 'N'.
+        88  WS-OUT-OF-BALANCE               VALUE 'Y'.
+
+01  WS-SWITCHES.
+    05  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+        88  WS-EOF                          VALUE 'Y'.
+    05  WS-CHKPT-FOUND-SW               PIC X(01) VALUE 'N'.
+        88  WS-CHKPT-FOUND                  VALUE 'Y'.
+    05  WS-RESUMED-SW                   PIC X(01) VALUE 'N'.
+        88  WS-RESUMED                      VALUE 'Y'.
+
+01  WS-CURRENT-TIMESTAMP                PIC X(21) VALUE SPACES.
+01  WS-RUN-DATE                         PIC X(08) VALUE SPACES.
+
+COPY TRANREC REPLACING TRAN-RECORD BY WS-TRAN-RECORD.
+
+COPY OVFLREC REPLACING OVFL-RECORD BY WS-OVFL-RECORD.
+
+COPY GLIFREC REPLACING GLIF-RECORD BY WS-GLIF-RECORD.
+
+*> ---------------------------------------------------------------
+*> End-of-run summary report layout.
+*> ---------------------------------------------------------------
+01  WS-REPORT-HEADING-1.
+    05  FILLER                          PIC X(40) VALUE
+        "BUGSOLUTION - COUNTER/ACCUMULATOR REPORT".
+    05  FILLER                          PIC X(10) VALUE "RUN DATE: ".
+    05  RPT-RUN-DATE                    PIC X(08).
+    05  FILLER                          PIC X(74) VALUE SPACES.
+
+01  WS-REPORT-DETAIL-LINE.
+    05  RPT-LABEL                       PIC X(40).
+    05  RPT-VALUE                       PIC Z(14)9.99-.
+    05  FILLER                          PIC X(73) VALUE SPACES.
+
+01  WS-REPORT-TEXT-LINE.
+    05  RPT-TEXT                        PIC X(132).
+
+PROCEDURE DIVISION.
+0000-MAIN-LOGIC.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-TRANSACTIONS UNTIL WS-EOF
+    PERFORM 7000-RECONCILE-CONTROL-TOTAL
+    PERFORM 7500-PRODUCE-REPORT
+    PERFORM 7800-EXTRACT-TO-GL
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-RUN-DATE
+    OPEN INPUT TRAN-FILE
+    OPEN OUTPUT PRINT-FILE
+    OPEN OUTPUT GLIF-FILE
+    PERFORM 1050-READ-PARM-FILE
+    PERFORM 1300-CHECKPOINT-RESTART
+    PERFORM 1400-OPEN-OVERFLOW-FILE.
+
+*> A restart must not destroy the overflow-exception history a prior
+*> attempt already logged before it abended, so the file is only
+*> truncated on a fresh run; a genuine resume opens it for EXTEND so
+*> earlier rollover records survive alongside any new ones.
+1400-OPEN-OVERFLOW-FILE.
+    IF WS-RESUMED
+        OPEN EXTEND OVFL-FILE
+    ELSE
+        OPEN OUTPUT OVFL-FILE
+    END-IF.
+
+1050-READ-PARM-FILE.
+    OPEN INPUT PARM-FILE
+    IF WS-PARM-FILE-STATUS NOT = "00"
+        DISPLAY
+            "WARNING: PARM-FILE could not be opened (status "
+            WS-PARM-FILE-STATUS ") - using default thresholds"
+    ELSE
+        READ PARM-FILE
+            AT END
+                DISPLAY
+                    "WARNING: PARM-FILE empty - using default thresholds"
+            NOT AT END
+                MOVE PARM-RUN-ID               TO WS-RUN-ID
+                MOVE PARM-STEP-ID               TO WS-STEP-ID
+                MOVE PARM-BATCH-ID              TO WS-BATCH-ID
+                PERFORM 1060-VALIDATE-PARM-THRESHOLDS
+        END-READ
+        CLOSE PARM-FILE
+    END-IF.
+
+*> A present-but-bad parm record is just as dangerous as a missing
+*> one: a blank/zero PARM-VAR1-THRESHOLD would make
+*> "IF WS-VAR1 >= WS-VAR1-THRESHOLD" true on the very first
+*> transaction of every cycle and reintroduce the original overflow
+*> bug, so each numeric parm is validated NUMERIC and greater than
+*> zero before it is trusted; anything else leaves the
+*> WS-CONTROL-PARMS default for that field in place.
+1060-VALIDATE-PARM-THRESHOLDS.
+    IF PARM-VAR1-THRESHOLD NUMERIC AND PARM-VAR1-THRESHOLD > 0
+        MOVE PARM-VAR1-THRESHOLD TO WS-VAR1-THRESHOLD
+    ELSE
+        DISPLAY
+            "WARNING: PARM-VAR1-THRESHOLD invalid or zero - "
+            "using default " WS-VAR1-THRESHOLD
+    END-IF
+
+    IF PARM-VAR2-MAX-THRESHOLD NUMERIC AND PARM-VAR2-MAX-THRESHOLD > 0
+        MOVE PARM-VAR2-MAX-THRESHOLD TO WS-VAR2-MAX-THRESHOLD
+    ELSE
+        DISPLAY
+            "WARNING: PARM-VAR2-MAX-THRESHOLD invalid or zero - "
+            "using default " WS-VAR2-MAX-THRESHOLD
+    END-IF
+
+    IF PARM-CHECKPOINT-FREQUENCY NUMERIC
+            AND PARM-CHECKPOINT-FREQUENCY > 0
+        MOVE PARM-CHECKPOINT-FREQUENCY TO WS-CHECKPOINT-FREQUENCY
+    ELSE
+        DISPLAY
+            "WARNING: PARM-CHECKPOINT-FREQUENCY invalid or zero - "
+            "using default " WS-CHECKPOINT-FREQUENCY
+    END-IF.
+
+1300-CHECKPOINT-RESTART.
+    OPEN I-O CHKPT-FILE
+    IF WS-CHKPT-FILE-STATUS = "35"
+        OPEN OUTPUT CHKPT-FILE
+        CLOSE CHKPT-FILE
+        OPEN I-O CHKPT-FILE
+    END-IF
+    MOVE WS-RUN-ID  TO CHKPT-RUN-ID
+    MOVE WS-STEP-ID TO CHKPT-STEP-ID
+    READ CHKPT-FILE
+        INVALID KEY
+            MOVE "N" TO WS-CHKPT-FOUND-SW
+        NOT INVALID KEY
+            MOVE "Y" TO WS-CHKPT-FOUND-SW
+    END-READ
+*> Only a checkpoint left mid-run ('I') is a real restart point. If
+*> the run-id/step-id is reused after a prior run already finished
+*> ('C'), resuming from its totals would corrupt the new run's
+*> VAR1/VAR2/cycle-count and skip the wrong number of records on the
+*> new TRAN-FILE via 1350-SKIP-PROCESSED-RECORDS, so that case is
+*> treated the same as no checkpoint at all and starts fresh.
+    IF WS-CHKPT-FOUND AND CHKPT-RUN-IN-PROGRESS
+        SET WS-RESUMED TO TRUE
+        MOVE CHKPT-VAR1          TO WS-VAR1
+        MOVE CHKPT-VAR2          TO WS-VAR2
+        MOVE CHKPT-CYCLE-COUNT   TO WS-CYCLE-COUNT
+        MOVE CHKPT-RECORDS-READ  TO WS-RECORDS-READ
+        MOVE CHKPT-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT
+        IF CHKPT-VAR2-SUSPECT
+            SET WS-VAR2-SUSPECT TO TRUE
+        END-IF
+        DISPLAY "RESTART: resuming " WS-RUN-ID "/" WS-STEP-ID
+            " from checkpoint - WS-VAR1=" WS-VAR1
+            " WS-VAR2=" WS-VAR2
+        PERFORM 1350-SKIP-PROCESSED-RECORDS
+    ELSE
+        MOVE WS-RUN-ID  TO CHKPT-RUN-ID
+        MOVE WS-STEP-ID TO CHKPT-STEP-ID
+        MOVE WS-VAR1           TO CHKPT-VAR1
+        MOVE WS-VAR2           TO CHKPT-VAR2
+        MOVE WS-CYCLE-COUNT    TO CHKPT-CYCLE-COUNT
+        MOVE WS-RECORDS-READ   TO CHKPT-RECORDS-READ
+        MOVE WS-OVERFLOW-COUNT TO CHKPT-OVERFLOW-COUNT
+        IF WS-VAR2-SUSPECT
+            SET CHKPT-VAR2-SUSPECT TO TRUE
+        ELSE
+            MOVE "N" TO CHKPT-VAR2-SUSPECT-FLAG
+        END-IF
+        MOVE FUNCTION CURRENT-DATE TO CHKPT-LAST-UPDATE
+        SET CHKPT-RUN-IN-PROGRESS TO TRUE
+        IF WS-CHKPT-FOUND
+            REWRITE CHKPT-RECORD
+                INVALID KEY
+                    WRITE CHKPT-RECORD
+            END-REWRITE
+        ELSE
+            WRITE CHKPT-RECORD
+        END-IF
+        IF WS-CHKPT-FILE-STATUS NOT = "00"
+            DISPLAY
+                "WARNING: CHKPT-FILE write status " WS-CHKPT-FILE-STATUS
+        END-IF
+    END-IF.
+
+*> Restores position in TRAN-FILE on restart. WS-RECORDS-READ counts
+*> every physical record (detail or trailer) already read as of the
+*> last checkpoint; without skipping past them again, a restart
+*> after an abend would re-read and double-count the same
+*> transactions that were already reflected in the restored
+*> WS-VAR1/WS-VAR2 totals. If TRAN-FILE has fewer records available
+*> than were already processed as of the checkpoint (e.g. restart
+*> pointed at a re-staged or incomplete file), the skip loop hits
+*> end-of-file early; that is flagged here rather than falling
+*> through silently into a "successful" zero-transaction run.
+1350-SKIP-PROCESSED-RECORDS.
+    MOVE 0 TO WS-RECORDS-SKIPPED
+    IF WS-RECORDS-READ > 0
+        PERFORM WS-RECORDS-READ TIMES
+            READ TRAN-FILE INTO WS-TRAN-RECORD
+                AT END
+                    MOVE "Y" TO WS-EOF-SW
+                NOT AT END
+                    ADD 1 TO WS-RECORDS-SKIPPED
+            END-READ
+        END-PERFORM
+    END-IF
+    IF WS-RECORDS-SKIPPED < WS-RECORDS-READ
+        DISPLAY
+            "WARNING: restart could not replay all previously-read "
+            "records - expected to skip " WS-RECORDS-READ
+            " but TRAN-FILE hit end-of-file after " WS-RECORDS-SKIPPED
+            " (status " WS-TRAN-FILE-STATUS ") - run is proceeding "
+            "with an unreplayed input file"
+    END-IF.
+
+2000-PROCESS-TRANSACTIONS.
+    READ TRAN-FILE INTO WS-TRAN-RECORD
+        AT END
+            MOVE "Y" TO WS-EOF-SW
+        NOT AT END
+            ADD 1 TO WS-RECORDS-READ
+            PERFORM 2100-PROCESS-ONE-RECORD
+    END-READ
+    IF WS-TRAN-FILE-STATUS NOT = "00" AND WS-TRAN-FILE-STATUS NOT = "10"
+        DISPLAY "WARNING: TRAN-FILE read status " WS-TRAN-FILE-STATUS
+    END-IF.
+
+2100-PROCESS-ONE-RECORD.
+    IF TRAN-TRAILER-REC OF WS-TRAN-RECORD
+        MOVE TRAN-CONTROL-TOTAL OF WS-TRAN-RECORD
+            TO WS-EXPECTED-CONTROL-TOTAL
+        SET WS-TRAILER-SEEN TO TRUE
+    ELSE
+        PERFORM 3000-INCREMENT-COUNTER
+        PERFORM 4000-ACCUMULATE-AMOUNT
+        PERFORM 5000-CHECKPOINT-IF-DUE
+    END-IF.
+
+3000-INCREMENT-COUNTER.
+*> Checked BEFORE the ADD: WS-VAR1 is only PIC 9(5), so at the
+*> default threshold (99999, the field's own maximum) an ADD 1 TO
+*> WS-VAR1 at 99999 would silently digit-truncate to 00000 and the
+*> overflow would never be detected if we checked afterward.
+    IF WS-VAR1 >= WS-VAR1-THRESHOLD
+        PERFORM 3100-HANDLE-VAR1-OVERFLOW
+    ELSE
+        ADD 1 TO WS-VAR1
+    END-IF.
+
+3100-HANDLE-VAR1-OVERFLOW.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    DISPLAY "WARNING: WS-VAR1 exceeds maximum value. Resetting..."
+    MOVE WS-CURRENT-TIMESTAMP TO OVFL-TIMESTAMP OF WS-OVFL-RECORD
+    MOVE WS-VAR1              TO OVFL-VAR1-BEFORE-RESET
+                                     OF WS-OVFL-RECORD
+    MOVE WS-VAR2              TO OVFL-VAR2-AT-RESET OF WS-OVFL-RECORD
+    WRITE OVFL-FILE-RECORD FROM WS-OVFL-RECORD
+    IF WS-OVFL-FILE-STATUS NOT = "00"
+        DISPLAY "WARNING: OVFL-FILE write status " WS-OVFL-FILE-STATUS
+    END-IF
+    ADD 1 TO WS-CYCLE-COUNT
+    ADD 1 TO WS-OVERFLOW-COUNT
+    MOVE 0 TO WS-VAR1.
+
+4000-ACCUMULATE-AMOUNT.
+    ADD TRAN-AMOUNT OF WS-TRAN-RECORD TO WS-VAR2
+    PERFORM 4300-CHECK-VAR2-OVERFLOW.
+
+4300-CHECK-VAR2-OVERFLOW.
+    IF WS-VAR2 > WS-VAR2-MAX-THRESHOLD
+        SET WS-VAR2-SUSPECT TO TRUE
+        DISPLAY "WARNING: WS-VAR2 exceeds safe threshold "
+            WS-VAR2-MAX-THRESHOLD "- run flagged suspect"
+    END-IF.
+
+5000-CHECKPOINT-IF-DUE.
+    ADD 1 TO WS-CHECKPOINT-TALLY
+    IF WS-CHECKPOINT-TALLY >= WS-CHECKPOINT-FREQUENCY
+        PERFORM 5100-WRITE-CHECKPOINT
+        MOVE 0 TO WS-CHECKPOINT-TALLY
+    END-IF.
+
+5100-WRITE-CHECKPOINT.
+    MOVE WS-RUN-ID  TO CHKPT-RUN-ID
+    MOVE WS-STEP-ID TO CHKPT-STEP-ID
+    MOVE WS-VAR1           TO CHKPT-VAR1
+    MOVE WS-VAR2           TO CHKPT-VAR2
+    MOVE WS-CYCLE-COUNT    TO CHKPT-CYCLE-COUNT
+    MOVE WS-RECORDS-READ   TO CHKPT-RECORDS-READ
+    MOVE WS-OVERFLOW-COUNT TO CHKPT-OVERFLOW-COUNT
+    IF WS-VAR2-SUSPECT
+        SET CHKPT-VAR2-SUSPECT TO TRUE
+    ELSE
+        MOVE "N" TO CHKPT-VAR2-SUSPECT-FLAG
+    END-IF
+    MOVE FUNCTION CURRENT-DATE TO CHKPT-LAST-UPDATE
+    SET CHKPT-RUN-IN-PROGRESS TO TRUE
+    COMPUTE WS-TRUE-TOTAL = (WS-CYCLE-COUNT * (WS-VAR1-THRESHOLD + 1)) + WS-VAR1
+    REWRITE CHKPT-RECORD
+        INVALID KEY
+            WRITE CHKPT-RECORD
+    END-REWRITE
+    IF WS-CHKPT-FILE-STATUS NOT = "00"
+        DISPLAY
+            "WARNING: CHKPT-FILE write status " WS-CHKPT-FILE-STATUS
+    END-IF.
+
+7000-RECONCILE-CONTROL-TOTAL.
+    COMPUTE WS-TRUE-TOTAL = (WS-CYCLE-COUNT * (WS-VAR1-THRESHOLD + 1)) + WS-VAR1
+    IF WS-TRAILER-SEEN
+        COMPUTE WS-DISCREPANCY-AMOUNT =
+            WS-EXPECTED-CONTROL-TOTAL - WS-VAR2
+        IF WS-DISCREPANCY-AMOUNT NOT = 0
+            SET WS-OUT-OF-BALANCE TO TRUE
+            DISPLAY "WARNING: run out of balance - expected "
+                WS-EXPECTED-CONTROL-TOTAL " got " WS-VAR2
+                " discrepancy " WS-DISCREPANCY-AMOUNT
+        END-IF
+    ELSE
+        DISPLAY
+            "WARNING: no trailer control record found - "
+            "control total not reconciled"
+    END-IF.
+
+7500-PRODUCE-REPORT.
+    MOVE WS-RUN-DATE TO RPT-RUN-DATE
+    WRITE PRINT-FILE-RECORD FROM WS-REPORT-HEADING-1
+    PERFORM 7550-CHECK-PRINT-STATUS
+
+    MOVE "TOTAL ITEMS COUNTED (INCL. CYCLE WRAPS)"
+        TO RPT-LABEL
+    MOVE WS-TRUE-TOTAL TO RPT-VALUE
+    WRITE PRINT-FILE-RECORD FROM WS-REPORT-DETAIL-LINE
+    PERFORM 7550-CHECK-PRINT-STATUS
+
+    MOVE "FINAL WS-VAR2 GRAND TOTAL" TO RPT-LABEL
+    MOVE WS-VAR2 TO RPT-VALUE
+    WRITE PRINT-FILE-RECORD FROM WS-REPORT-DETAIL-LINE
+    PERFORM 7550-CHECK-PRINT-STATUS
+
+    MOVE "OVERFLOW/RESET EVENTS" TO RPT-LABEL
+    MOVE WS-OVERFLOW-COUNT TO RPT-VALUE
+    WRITE PRINT-FILE-RECORD FROM WS-REPORT-DETAIL-LINE
+    PERFORM 7550-CHECK-PRINT-STATUS
+
+    IF WS-TRAILER-SEEN
+        IF WS-OUT-OF-BALANCE
+            MOVE "*** RUN OUT OF BALANCE VS CONTROL TOTAL ***"
+                TO RPT-TEXT
+            WRITE PRINT-FILE-RECORD FROM WS-REPORT-TEXT-LINE
+            PERFORM 7550-CHECK-PRINT-STATUS
+            MOVE "CONTROL TOTAL DISCREPANCY" TO RPT-LABEL
+            MOVE WS-DISCREPANCY-AMOUNT TO RPT-VALUE
+            WRITE PRINT-FILE-RECORD FROM WS-REPORT-DETAIL-LINE
+            PERFORM 7550-CHECK-PRINT-STATUS
+        ELSE
+            MOVE "RUN IN BALANCE VS CONTROL TOTAL" TO RPT-TEXT
+            WRITE PRINT-FILE-RECORD FROM WS-REPORT-TEXT-LINE
+            PERFORM 7550-CHECK-PRINT-STATUS
+        END-IF
+    END-IF
+
+    IF WS-VAR2-SUSPECT
+        MOVE "*** WS-VAR2 GRAND TOTAL EXCEEDS SAFE THRESHOLD - SUSPECT ***"
+            TO RPT-TEXT
+        WRITE PRINT-FILE-RECORD FROM WS-REPORT-TEXT-LINE
+        PERFORM 7550-CHECK-PRINT-STATUS
+    END-IF
+
+    DISPLAY "WS-VAR1: " WS-VAR1 " (TRUE TOTAL: " WS-TRUE-TOTAL ")"
+    DISPLAY "WS-VAR2: " WS-VAR2.
+
+7550-CHECK-PRINT-STATUS.
+    IF WS-PRINT-FILE-STATUS NOT = "00"
+        DISPLAY "WARNING: PRINT-FILE write status " WS-PRINT-FILE-STATUS
+    END-IF.
+
+*> A suspect or out-of-balance grand total must not flow to the
+*> general ledger looking like any other clean extract, so the record
+*> carries its own suspect flag for the downstream feed to gate on
+*> instead of posting a number nobody downstream knows to distrust.
+7800-EXTRACT-TO-GL.
+    MOVE WS-RUN-DATE TO GLIF-RUN-DATE OF WS-GLIF-RECORD
+    MOVE WS-BATCH-ID  TO GLIF-BATCH-ID OF WS-GLIF-RECORD
+    MOVE WS-VAR2      TO GLIF-FINAL-TOTAL OF WS-GLIF-RECORD
+    IF WS-VAR2-SUSPECT OR WS-OUT-OF-BALANCE
+        SET GLIF-AMOUNT-SUSPECT OF WS-GLIF-RECORD TO TRUE
+    ELSE
+        MOVE "N" TO GLIF-SUSPECT-FLAG OF WS-GLIF-RECORD
+    END-IF
+    WRITE GLIF-FILE-RECORD FROM WS-GLIF-RECORD
+    IF WS-GLIF-FILE-STATUS NOT = "00"
+        DISPLAY "WARNING: GLIF-FILE write status " WS-GLIF-FILE-STATUS
+    END-IF.
+
+9000-TERMINATE.
+    MOVE WS-RUN-ID  TO CHKPT-RUN-ID
+    MOVE WS-STEP-ID TO CHKPT-STEP-ID
+    MOVE WS-VAR1           TO CHKPT-VAR1
+    MOVE WS-VAR2           TO CHKPT-VAR2
+    MOVE WS-CYCLE-COUNT    TO CHKPT-CYCLE-COUNT
+    MOVE WS-RECORDS-READ   TO CHKPT-RECORDS-READ
+    MOVE WS-OVERFLOW-COUNT TO CHKPT-OVERFLOW-COUNT
+    IF WS-VAR2-SUSPECT
+        SET CHKPT-VAR2-SUSPECT TO TRUE
+    ELSE
+        MOVE "N" TO CHKPT-VAR2-SUSPECT-FLAG
+    END-IF
+    MOVE FUNCTION CURRENT-DATE TO CHKPT-LAST-UPDATE
+    SET CHKPT-RUN-COMPLETE TO TRUE
+    REWRITE CHKPT-RECORD
+        INVALID KEY
+            WRITE CHKPT-RECORD
+    END-REWRITE
+    IF WS-CHKPT-FILE-STATUS NOT = "00"
+        DISPLAY
+            "WARNING: CHKPT-FILE write status " WS-CHKPT-FILE-STATUS
+    END-IF
+    CLOSE TRAN-FILE
+    CLOSE OVFL-FILE
+    CLOSE CHKPT-FILE
+    CLOSE PRINT-FILE
+    CLOSE GLIF-FILE.
