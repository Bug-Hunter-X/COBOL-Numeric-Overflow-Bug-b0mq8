@@ -0,0 +1,12 @@
+      *>****************************************************************
+      *>  OVFLREC.CPY
+      *>  Overflow-exception record. One record is written every time
+      *>  WS-VAR1 rolls over, so month-end reconciliation can prove how
+      *>  many times the counter wrapped instead of relying on a
+      *>  DISPLAY that scrolled off the job log.
+      *>****************************************************************
+       01  OVFL-RECORD.
+           05  OVFL-TIMESTAMP              PIC X(21).
+           05  OVFL-VAR1-BEFORE-RESET      PIC 9(05).
+           05  OVFL-VAR2-AT-RESET          PIC S9(15)V99.
+           05  FILLER                      PIC X(11).
