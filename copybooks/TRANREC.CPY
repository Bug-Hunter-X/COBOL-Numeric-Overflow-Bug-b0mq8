@@ -0,0 +1,19 @@
+      *>****************************************************************
+      *>  TRANREC.CPY
+      *>  Transaction input record for BUGSOLUTION.
+      *>  One detail record per transaction, terminated by a single
+      *>  trailer/control record carrying the external control total
+      *>  used for reconciliation.
+      *>****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-RECORD-TYPE            PIC X(01).
+               88  TRAN-DETAIL-REC             VALUE 'D'.
+               88  TRAN-TRAILER-REC            VALUE 'T'.
+           05  TRAN-DETAIL-DATA.
+               10  TRAN-ID                 PIC X(10).
+               10  TRAN-AMOUNT             PIC S9(9)V99.
+               10  TRAN-TYPE               PIC X(02).
+               10  FILLER                  PIC X(15).
+           05  TRAN-TRAILER-DATA REDEFINES TRAN-DETAIL-DATA.
+               10  TRAN-CONTROL-TOTAL      PIC S9(11)V99.
+               10  FILLER                  PIC X(25).
