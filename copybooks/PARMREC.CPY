@@ -0,0 +1,15 @@
+      *>****************************************************************
+      *>  PARMREC.CPY
+      *>  Job control/parameter record for BUGSOLUTION, read once at
+      *>  startup. Lets operations tune the WS-VAR1 rollover threshold,
+      *>  the checkpoint frequency and the run/step identity used as
+      *>  the checkpoint key without a recompile.
+      *>****************************************************************
+       01  PARM-RECORD.
+           05  PARM-RUN-ID                 PIC X(08).
+           05  PARM-STEP-ID                PIC X(08).
+           05  PARM-BATCH-ID               PIC X(08).
+           05  PARM-VAR1-THRESHOLD         PIC 9(05).
+           05  PARM-VAR2-MAX-THRESHOLD     PIC 9(15).
+           05  PARM-CHECKPOINT-FREQUENCY   PIC 9(05).
+           05  FILLER                      PIC X(31).
