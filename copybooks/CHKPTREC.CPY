@@ -0,0 +1,21 @@
+      *>****************************************************************
+      *>  CHKPTREC.CPY
+      *>  Checkpoint/restart record for the BUGSOLUTION counter loop.
+      *>  Keyed by run-id/step-id so a restart of the same step picks
+      *>  up exactly where the last checkpoint left off.
+      *>****************************************************************
+       01  CHKPT-RECORD.
+           05  CHKPT-KEY.
+               10  CHKPT-RUN-ID            PIC X(08).
+               10  CHKPT-STEP-ID           PIC X(08).
+           05  CHKPT-VAR1                  PIC 9(05).
+           05  CHKPT-VAR2                  PIC S9(15)V99.
+           05  CHKPT-CYCLE-COUNT           PIC 9(09).
+           05  CHKPT-RECORDS-READ          PIC 9(09).
+           05  CHKPT-OVERFLOW-COUNT        PIC 9(05).
+           05  CHKPT-LAST-UPDATE           PIC X(21).
+           05  CHKPT-STATUS                PIC X(01).
+               88  CHKPT-RUN-IN-PROGRESS       VALUE 'I'.
+               88  CHKPT-RUN-COMPLETE          VALUE 'C'.
+           05  CHKPT-VAR2-SUSPECT-FLAG     PIC X(01).
+               88  CHKPT-VAR2-SUSPECT          VALUE 'Y'.
