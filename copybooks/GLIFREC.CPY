@@ -0,0 +1,13 @@
+      *>****************************************************************
+      *>  GLIFREC.CPY
+      *>  Fixed-format GL interface extract record. Written once at
+      *>  end-of-job so the general ledger feed can pick up the final
+      *>  WS-VAR2 grand total automatically.
+      *>****************************************************************
+       01  GLIF-RECORD.
+           05  GLIF-RUN-DATE               PIC X(08).
+           05  GLIF-BATCH-ID               PIC X(08).
+           05  GLIF-FINAL-TOTAL            PIC S9(15)V99.
+           05  GLIF-SUSPECT-FLAG           PIC X(01).
+               88  GLIF-AMOUNT-SUSPECT         VALUE 'Y'.
+           05  FILLER                      PIC X(40).
